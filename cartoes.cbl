@@ -6,6 +6,23 @@
        FILE-CONTROL.
            SELECT CARTAO-INFILE ASSIGN TO 'cartoes.txt'.
            SELECT RELATORIO-OUTFILE ASSIGN TO 'relatorio.txt'.
+           SELECT CARTAO-LIMITES ASSIGN TO 'cartoes.limites'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS LIMITE-NUMERO
+               FILE STATUS IS WS-LIMITES-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'cartao.checkpoint'
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT EXCECAO-OUTFILE ASSIGN TO 'cartoes.excecoes'.
+           SELECT CARTOES-REJEITADOS ASSIGN TO 'cartoes.rejeitados'.
+           SELECT SUSPENSA-OUTFILE ASSIGN TO 'cartoes.suspensa'.
+           SELECT ACUMULO-MENSAL ASSIGN TO 'cartoes.acumulado'.
+           SELECT CARTAO-CADASTRO ASSIGN TO 'cartoes.cadastro'
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CAD-NUMERO
+               FILE STATUS IS WS-CADASTRO-STATUS.
+           SELECT CARTOES-GL ASSIGN TO 'cartoes.gl'.
 
        DATA DIVISION.
        FILE SECTION.
@@ -16,31 +33,614 @@
            05 CARTAO-VALOR     PIC 9(6).
            05 CARTAO-STATUS    PIC X(1).
 
+      *    Um unico registro de 80 bytes sob este FD - inclusive para
+      *    as linhas de trailer gravadas por 9100-GRAVAR-TRAILER, que
+      *    por isso sao quebradas em varias linhas de 80 bytes em vez
+      *    de um segundo registro mais largo. Um segundo 01 maior sob
+      *    o mesmo FD faria o GnuCOBOL tratar o arquivo como registro
+      *    de tamanho variavel, com um cabecalho binario de 4 bytes
+      *    na frente de toda linha - inclusive as de detalhe - o que
+      *    quebraria a leitura de largura fixa que relatorio.txt
+      *    sempre teve.
        FD  RELATORIO-OUTFILE.
        01  RELATORIO-REGISTRO  PIC X(80).
 
+      *    Master de limites de credito por cartao, mantido a parte
+      *    do arquivo diario de transacoes.
+       FD  CARTAO-LIMITES.
+       01  LIMITE-REGISTRO.
+           05 LIMITE-NUMERO    PIC 9(5).
+           05 LIMITE-VALOR     PIC 9(6).
+
+      *    Registro unico de checkpoint: ultimo CARTAO-NUMERO gravado
+      *    com sucesso em RELATORIO-OUTFILE nesta execucao (ou na
+      *    execucao anterior, para efeito de restart).
+       FD  CHECKPOINT-FILE.
+       01  CKPT-REGISTRO.
+           05 CKPT-ULTIMO-NUMERO PIC 9(5).
+
+      *    Registros de CARTAO-NUMERO duplicado ou fora de sequencia,
+      *    desviados de RELATORIO-OUTFILE para conferencia manual.
+       FD  EXCECAO-OUTFILE.
+       01  EXCECAO-REGISTRO.
+           05 EXCECAO-NUMERO   PIC 9(5).
+           05 EXCECAO-NOME     PIC X(20).
+           05 EXCECAO-VALOR    PIC 9(6).
+           05 EXCECAO-STATUS   PIC X(1).
+           05 EXCECAO-MOTIVO   PIC X(20).
+
+      *    Transacoes REJEITADO, com o CARTAO-REGISTRO completo e o
+      *    motivo da reprovacao, para a equipe de tratamento de
+      *    rejeitados reprocessar sem precisar filtrar relatorio.txt.
+       FD  CARTOES-REJEITADOS.
+       01  REJEITADO-REGISTRO.
+           05 REJ-NUMERO       PIC 9(5).
+           05 REJ-NOME         PIC X(20).
+           05 REJ-VALOR        PIC 9(6).
+           05 REJ-STATUS       PIC X(1).
+           05 REJ-MOTIVO       PIC X(21).
+
+      *    Registros com CARTAO-VALOR nao numerico ou CARTAO-NOME em
+      *    branco, desviados para correcao manual. SUSP-VALOR e
+      *    alfanumerico para preservar o conteudo original, mesmo
+      *    quando ele nao e um numero valido.
+       FD  SUSPENSA-OUTFILE.
+       01  SUSPENSA-REGISTRO.
+           05 SUSP-NUMERO      PIC 9(5).
+           05 SUSP-NOME        PIC X(20).
+           05 SUSP-VALOR       PIC X(6).
+           05 SUSP-STATUS      PIC X(1).
+           05 SUSP-MOTIVO      PIC X(20).
+
+      *    Acumulo das transacoes APROVADO de cada execucao diaria,
+      *    usado por CARTAO-EXTRATO para montar o extrato mensal por
+      *    cartao. RELATORIO-OUTFILE e sobrescrito a cada execucao;
+      *    este arquivo e sempre estendido, nunca recriado.
+       FD  ACUMULO-MENSAL.
+       01  ACUM-REGISTRO.
+           05 ACUM-NUMERO      PIC 9(5).
+           05 ACUM-DATA        PIC 9(8).
+           05 ACUM-VALOR       PIC 9(6).
+
+      *    Cadastro do portador por cartao: nome de fato do cartao e
+      *    status do cadastro, independente do que chega na transacao.
+      *    Usado para validar que o CARTAO-NUMERO foi de fato emitido
+      *    e para gravar o nome correto no relatorio.
+       FD  CARTAO-CADASTRO.
+       01  CADASTRO-REGISTRO.
+           05 CAD-NUMERO       PIC 9(5).
+           05 CAD-NOME         PIC X(20).
+           05 CAD-STATUS       PIC X(1).
+
+      *    Extrato das transacoes APROVADO em formato delimitado por
+      *    virgula (cartao, valor, data), para a carga automatica da
+      *    contabilidade. Complementa RELATORIO-OUTFILE, que e de
+      *    largura fixa e nao foi feito para ser lido por programa.
+       FD  CARTOES-GL.
+       01  GL-REGISTRO          PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  FIM-ARQUIVO         PIC X VALUE 'N'.
+           88 FIM-ARQUIVO-SIM      VALUE 'S'.
+       01  WS-LIMITES-STATUS   PIC X(2).
+       01  WS-LIMITES-ABERTO   PIC X VALUE 'N'.
+           88 LIMITES-ABERTO        VALUE 'S'.
+       01  WS-LIMITE-ACHADO    PIC X VALUE 'N'.
+           88 LIMITE-ACHADO        VALUE 'S'.
+       01  WS-LIMITE-VALOR     PIC 9(6) VALUE 0.
+       01  WS-CADASTRO-STATUS  PIC X(2).
+       01  WS-CADASTRO-ABERTO  PIC X VALUE 'N'.
+           88 CADASTRO-ABERTO       VALUE 'S'.
+       01  WS-CADASTRO-ACHADO  PIC X VALUE 'N'.
+           88 CADASTRO-ACHADO      VALUE 'S'.
+       01  WS-NOME-RELATORIO   PIC X(20).
        01  PROCESSADO-STATUS   PIC X(20).
+       01  WS-MOTIVO-REJEICAO  PIC X(21).
+       01  WS-VALIDACAO-SW     PIC X VALUE 'N'.
+           88 REGISTRO-INVALIDO    VALUE 'S'.
+       01  WS-MOTIVO-VALIDACAO PIC X(20).
+
+      *    Totais de controle para a linha de trailer do relatorio.
+      *    WS-QTD-LIDOS cobre apenas os registros lidos pelo loop
+      *    normal de processamento (2000-PROCESSAR-REGISTRO) e deve
+      *    sempre bater com APROVADOS + REJEITADOS + SUSPENSOS +
+      *    EXCECOES; os registros pulados pelo avanco de restart ficam
+      *    em WS-QTD-RESTART, separados, pois ja foram contabilizados
+      *    no trailer da execucao anterior.
+       01  WS-QTD-LIDOS        PIC 9(7) VALUE 0.
+       01  WS-QTD-APROVADOS    PIC 9(7) VALUE 0.
+       01  WS-VALOR-APROVADOS  PIC 9(12) VALUE 0.
+       01  WS-QTD-REJEITADOS   PIC 9(7) VALUE 0.
+       01  WS-VALOR-REJEITADOS PIC 9(12) VALUE 0.
+       01  WS-QTD-SUSPENSOS    PIC 9(7) VALUE 0.
+       01  WS-QTD-EXCECOES     PIC 9(7) VALUE 0.
+       01  WS-QTD-RESTART      PIC 9(7) VALUE 0.
+
+      *    Controle de checkpoint/restart do loop de leitura de
+      *    CARTAO-INFILE. Um checkpoint e gravado a cada
+      *    WS-INTERVALO-CHECKPOINT registros lidos; se houver um
+      *    checkpoint de uma execucao anterior, a execucao atual entra
+      *    em modo restart e avanca CARTAO-INFILE sem reprocessar os
+      *    registros ja gravados em relatorio.txt.
+       01  WS-CKPT-STATUS        PIC X(2).
+       01  WS-MODO-RESTART       PIC X VALUE 'N'.
+           88 MODO-RESTART           VALUE 'S'.
+       01  WS-CKPT-ULTIMO-NUMERO PIC 9(5) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT PIC 9(3) VALUE 50.
+       01  WS-CKPT-QUOCIENTE     PIC 9(7) VALUE 0.
+       01  WS-CKPT-RESTO         PIC 9(3) VALUE 0.
+
+      *    Deteccao de CARTAO-NUMERO duplicado ou fora de sequencia.
+      *    WS-TABELA-VISTOS usa o proprio CARTAO-NUMERO como posicao
+      *    (referencia modificada) para marcar os numeros ja lidos.
+       01  WS-TABELA-VISTOS      PIC X(99999) VALUE ALL 'N'.
+       01  WS-ULTIMO-NUMERO-LIDO PIC 9(5) VALUE 0.
+       01  WS-EXCECAO-SW         PIC X VALUE 'N'.
+           88 REGISTRO-EXCECAO       VALUE 'S'.
+       01  WS-MOTIVO-EXCECAO     PIC X(20).
+
+      *    Data do processamento, gravada em cada transacao acumulada,
+      *    usada pelo extrato mensal gerado por CARTAO-EXTRATO.
+       01  WS-DATA-PROCESSAMENTO PIC 9(8) VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR-REGISTRO THRU 2000-EXIT
+               UNTIL FIM-ARQUIVO-SIM
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           ACCEPT WS-DATA-PROCESSAMENTO FROM DATE YYYYMMDD
+           PERFORM 1100-VERIFICAR-RESTART THRU 1100-EXIT
            OPEN INPUT CARTAO-INFILE
-           OPEN OUTPUT RELATORIO-OUTFILE
-           PERFORM UNTIL FIM-ARQUIVO = 'S'
-               READ CARTAO-INFILE
-                   AT END
-                       MOVE 'S' TO FIM-ARQUIVO
-                   NOT AT END
+           PERFORM 1110-ABRIR-MASTERS THRU 1110-EXIT
+           PERFORM 1120-ABRIR-SAIDAS THRU 1120-EXIT
+           IF MODO-RESTART
+               PERFORM 1200-AVANCAR-RESTART THRU 1200-EXIT
+           END-IF
+       1000-EXIT.
+           EXIT.
+
+      *    Abre os masters de limite e cadastro; um master ausente ou
+      *    inacessivel nao interrompe a execucao - o cartao
+      *    simplesmente fica sem limite/cadastro encontrado, o que
+      *    2200-DECIDIR-APROVACAO ja trata como reprovacao.
+       1110-ABRIR-MASTERS.
+           OPEN INPUT CARTAO-LIMITES
+           IF WS-LIMITES-STATUS = '00'
+               MOVE 'S' TO WS-LIMITES-ABERTO
+           END-IF
+           OPEN INPUT CARTAO-CADASTRO
+           IF WS-CADASTRO-STATUS = '00'
+               MOVE 'S' TO WS-CADASTRO-ABERTO
+           END-IF
+       1110-EXIT.
+           EXIT.
+
+      *    Em modo restart os arquivos de saida sao estendidos, para
+      *    preservar o que ja foi gravado pela execucao interrompida;
+      *    numa execucao normal (do inicio) continuam sendo recriados.
+       1120-ABRIR-SAIDAS.
+           IF MODO-RESTART
+               OPEN EXTEND RELATORIO-OUTFILE
+               OPEN EXTEND EXCECAO-OUTFILE
+               OPEN EXTEND CARTOES-REJEITADOS
+               OPEN EXTEND SUSPENSA-OUTFILE
+               OPEN EXTEND CARTOES-GL
+           ELSE
+               OPEN OUTPUT RELATORIO-OUTFILE
+               OPEN OUTPUT EXCECAO-OUTFILE
+               OPEN OUTPUT CARTOES-REJEITADOS
+               OPEN OUTPUT SUSPENSA-OUTFILE
+               OPEN OUTPUT CARTOES-GL
+           END-IF
+           OPEN EXTEND ACUMULO-MENSAL
+       1120-EXIT.
+           EXIT.
+
+      *    Um checkpoint existente com CKPT-ULTIMO-NUMERO maior que
+      *    zero indica que a execucao anterior nao chegou ao fim do
+      *    arquivo; esta execucao entra em modo restart.
+       1100-VERIFICAR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+               IF WS-CKPT-STATUS = '00' AND CKPT-ULTIMO-NUMERO > 0
+                   MOVE 'S' TO WS-MODO-RESTART
+                   MOVE CKPT-ULTIMO-NUMERO TO WS-CKPT-ULTIMO-NUMERO
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+       1100-EXIT.
+           EXIT.
+
+      *    Avanca CARTAO-INFILE, descartando os registros ja
+      *    processados na execucao anterior, ate o ultimo
+      *    CARTAO-NUMERO gravado no checkpoint.
+       1200-AVANCAR-RESTART.
+           PERFORM 1210-LER-PARA-RESTART THRU 1210-EXIT
+               UNTIL FIM-ARQUIVO-SIM
+                   OR CARTAO-NUMERO = WS-CKPT-ULTIMO-NUMERO
+       1200-EXIT.
+           EXIT.
+
+       1210-LER-PARA-RESTART.
+           READ CARTAO-INFILE
+               AT END
+                   MOVE 'S' TO FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WS-QTD-RESTART
+                   IF CARTAO-NUMERO > 0
+                       MOVE 'S' TO WS-TABELA-VISTOS (CARTAO-NUMERO: 1)
+                   END-IF
+                   IF CARTAO-NUMERO > WS-ULTIMO-NUMERO-LIDO
+                       MOVE CARTAO-NUMERO TO WS-ULTIMO-NUMERO-LIDO
+                   END-IF
+           END-READ
+       1210-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-REGISTRO.
+           READ CARTAO-INFILE
+               AT END
+                   MOVE 'S' TO FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WS-QTD-LIDOS
+                   PERFORM 2005-TRATAR-REGISTRO THRU 2005-EXIT
+                   PERFORM 2500-VERIFICAR-CHECKPOINT THRU 2500-EXIT
+           END-READ
+       2000-EXIT.
+           EXIT.
+
+       2005-TRATAR-REGISTRO.
+           MOVE 'N' TO WS-VALIDACAO-SW
+           PERFORM 2010-VALIDAR-REGISTRO THRU 2010-EXIT
+           IF REGISTRO-INVALIDO
+               PERFORM 2020-GRAVAR-SUSPENSA THRU 2020-EXIT
+           ELSE
+               PERFORM 2030-TRATAR-REGISTRO-VALIDO THRU 2030-EXIT
+           END-IF
+       2005-EXIT.
+           EXIT.
+
+       2030-TRATAR-REGISTRO-VALIDO.
+           MOVE 'N' TO WS-EXCECAO-SW
+           PERFORM 2050-VERIFICAR-DUPLICIDADE THRU 2050-EXIT
+           IF REGISTRO-EXCECAO
+               PERFORM 2060-GRAVAR-EXCECAO THRU 2060-EXIT
+           ELSE
+               PERFORM 2070-PROCESSAR-TRANSACAO THRU 2070-EXIT
+           END-IF
+       2030-EXIT.
+           EXIT.
+
+       2070-PROCESSAR-TRANSACAO.
+           PERFORM 2080-CONSULTAR-CADASTRO THRU 2080-EXIT
+           PERFORM 2100-CONSULTAR-LIMITE THRU 2100-EXIT
+           PERFORM 2200-DECIDIR-APROVACAO THRU 2200-EXIT
+           PERFORM 2400-ACUMULAR-TOTAIS THRU 2400-EXIT
+           PERFORM 2300-GRAVAR-RELATORIO THRU 2300-EXIT
+           IF PROCESSADO-STATUS = 'REJEITADO'
+               PERFORM 2700-GRAVAR-REJEITADO THRU 2700-EXIT
+           ELSE
+               PERFORM 2800-GRAVAR-ACUMULADO THRU 2800-EXIT
+               PERFORM 2810-GRAVAR-GL THRU 2810-EXIT
+           END-IF
+       2070-EXIT.
+           EXIT.
+
+      *    CARTAO-VALOR nao numerico ou CARTAO-NOME em branco indica
+      *    registro malformado na origem; desviado para
+      *    SUSPENSA-OUTFILE para correcao manual em vez de entrar no
+      *    relatorio ou abortar a execucao.
+       2010-VALIDAR-REGISTRO.
+           IF CARTAO-NUMERO = 0
+               MOVE 'S' TO WS-VALIDACAO-SW
+               MOVE 'NUMERO INVALIDO' TO WS-MOTIVO-VALIDACAO
+           ELSE
+               IF CARTAO-VALOR NOT NUMERIC
+                   MOVE 'S' TO WS-VALIDACAO-SW
+                   MOVE 'VALOR NAO NUMERICO' TO WS-MOTIVO-VALIDACAO
+               ELSE
+                   IF CARTAO-NOME = SPACES
+                       MOVE 'S' TO WS-VALIDACAO-SW
+                       MOVE 'NOME EM BRANCO' TO WS-MOTIVO-VALIDACAO
+                   END-IF
+               END-IF
+           END-IF
+       2010-EXIT.
+           EXIT.
+
+      *    CARTAO-VALOR e gravado em SUSP-VALOR (PIC X) porque o
+      *    conteudo pode nao ser numerico.
+       2020-GRAVAR-SUSPENSA.
+           MOVE CARTAO-NUMERO TO SUSP-NUMERO
+           MOVE CARTAO-NOME TO SUSP-NOME
+           MOVE CARTAO-VALOR TO SUSP-VALOR
+           MOVE CARTAO-STATUS TO SUSP-STATUS
+           MOVE WS-MOTIVO-VALIDACAO TO SUSP-MOTIVO
+           WRITE SUSPENSA-REGISTRO
+           ADD 1 TO WS-QTD-SUSPENSOS
+       2020-EXIT.
+           EXIT.
+
+      *    CARTAO-NUMERO repetido (feed reenviado) ou menor que o
+      *    maior numero ja lido (feed fora de ordem) e desviado para
+      *    EXCECAO-OUTFILE em vez de entrar em relatorio.txt.
+      *    WS-ULTIMO-NUMERO-LIDO so avanca quando o registro esta em
+      *    ordem, para nao retroceder a marca d'agua apos um unico
+      *    registro fora de sequencia e continuar detectando os
+      *    demais.
+       2050-VERIFICAR-DUPLICIDADE.
+           IF WS-TABELA-VISTOS (CARTAO-NUMERO: 1) = 'S'
+               MOVE 'S' TO WS-EXCECAO-SW
+               MOVE 'NUMERO DUPLICADO' TO WS-MOTIVO-EXCECAO
+           ELSE
+               IF CARTAO-NUMERO < WS-ULTIMO-NUMERO-LIDO
+                   MOVE 'S' TO WS-EXCECAO-SW
+                   MOVE 'FORA DE SEQUENCIA' TO WS-MOTIVO-EXCECAO
+               END-IF
+           END-IF
+           MOVE 'S' TO WS-TABELA-VISTOS (CARTAO-NUMERO: 1)
+           IF CARTAO-NUMERO > WS-ULTIMO-NUMERO-LIDO
+               MOVE CARTAO-NUMERO TO WS-ULTIMO-NUMERO-LIDO
+           END-IF
+       2050-EXIT.
+           EXIT.
+
+       2060-GRAVAR-EXCECAO.
+           MOVE CARTAO-NUMERO TO EXCECAO-NUMERO
+           MOVE CARTAO-NOME TO EXCECAO-NOME
+           MOVE CARTAO-VALOR TO EXCECAO-VALOR
+           MOVE CARTAO-STATUS TO EXCECAO-STATUS
+           MOVE WS-MOTIVO-EXCECAO TO EXCECAO-MOTIVO
+           WRITE EXCECAO-REGISTRO
+           ADD 1 TO WS-QTD-EXCECOES
+       2060-EXIT.
+           EXIT.
+
+      *    Busca o cadastro do portador do cartao. Cartao sem cadastro
+      *    e um numero nunca emitido (tratado como reprovacao em
+      *    2200); quando encontrado, o nome do cadastro substitui o
+      *    CARTAO-NOME informado na transacao no relatorio.
+       2080-CONSULTAR-CADASTRO.
+           MOVE 'N' TO WS-CADASTRO-ACHADO
+           MOVE CARTAO-NOME TO WS-NOME-RELATORIO
+           IF CADASTRO-ABERTO
+               MOVE CARTAO-NUMERO TO CAD-NUMERO
+               READ CARTAO-CADASTRO
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-CADASTRO-ACHADO
+                       MOVE CAD-NOME TO WS-NOME-RELATORIO
+               END-READ
+           END-IF
+       2080-EXIT.
+           EXIT.
+
+      *    Busca o limite de credito aprovado para o cartao da
+      *    transacao corrente. Cartao sem master correspondente fica
+      *    sem limite (tratado como reprovacao em 2200).
+       2100-CONSULTAR-LIMITE.
+           MOVE 'N' TO WS-LIMITE-ACHADO
+           MOVE 0 TO WS-LIMITE-VALOR
+           IF LIMITES-ABERTO
+               MOVE CARTAO-NUMERO TO LIMITE-NUMERO
+               READ CARTAO-LIMITES
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE 'S' TO WS-LIMITE-ACHADO
+                       MOVE LIMITE-VALOR TO WS-LIMITE-VALOR
+               END-READ
+           END-IF
+       2100-EXIT.
+           EXIT.
+
+      *    CARTAO-STATUS: 'A' = ativo, qualquer outro valor (cancelado,
+      *    bloqueado etc.) reprova independente do valor ou do limite.
+      *    WS-MOTIVO-REJEICAO registra o motivo para quem for tratar
+      *    o registro em CARTOES-REJEITADOS (2700-GRAVAR-REJEITADO).
+       2200-DECIDIR-APROVACAO.
+           MOVE SPACES TO WS-MOTIVO-REJEICAO
+           IF CARTAO-STATUS NOT = 'A'
+               MOVE 'REJEITADO' TO PROCESSADO-STATUS
+               MOVE 'STATUS BLOQUEADO' TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF NOT CADASTRO-ACHADO
+                   MOVE 'REJEITADO' TO PROCESSADO-STATUS
+                   MOVE 'CARTAO NAO CADASTRADO' TO WS-MOTIVO-REJEICAO
+               ELSE
+                   PERFORM 2210-DECIDIR-CADASTRO-OK THRU 2210-EXIT
+               END-IF
+           END-IF
+       2200-EXIT.
+           EXIT.
+
+      *    Card existe no cadastro; falta checar o status do cadastro,
+      *    o limite de credito e o valor da transacao.
+       2210-DECIDIR-CADASTRO-OK.
+           IF CAD-STATUS NOT = 'A'
+               MOVE 'REJEITADO' TO PROCESSADO-STATUS
+               MOVE 'CADASTRO BLOQUEADO' TO WS-MOTIVO-REJEICAO
+           ELSE
+               IF NOT LIMITE-ACHADO
+                   MOVE 'REJEITADO' TO PROCESSADO-STATUS
+                   MOVE 'SEM LIMITE CADASTRADO' TO WS-MOTIVO-REJEICAO
+               ELSE
+                   IF CARTAO-VALOR > WS-LIMITE-VALOR
+                       MOVE 'REJEITADO' TO PROCESSADO-STATUS
+                       MOVE 'LIMITE EXCEDIDO' TO WS-MOTIVO-REJEICAO
+                   ELSE
                        IF CARTAO-VALOR > 0
                            MOVE 'APROVADO' TO PROCESSADO-STATUS
                        ELSE
                            MOVE 'REJEITADO' TO PROCESSADO-STATUS
+                           MOVE 'VALOR INVALIDO' TO WS-MOTIVO-REJEICAO
                        END-IF
-                       STRING CARTAO-NUMERO ' ' CARTAO-NOME ' ' CARTAO-VALOR ' ' PROCESSADO-STATUS
-                           DELIMITED BY SIZE INTO RELATORIO-REGISTRO
-                       WRITE RELATORIO-REGISTRO
-               END-READ
-           END-PERFORM
+                   END-IF
+               END-IF
+           END-IF
+       2210-EXIT.
+           EXIT.
+
+       2300-GRAVAR-RELATORIO.
+           STRING CARTAO-NUMERO ' ' WS-NOME-RELATORIO ' '
+               CARTAO-VALOR ' ' PROCESSADO-STATUS
+               DELIMITED BY SIZE INTO RELATORIO-REGISTRO
+           WRITE RELATORIO-REGISTRO
+       2300-EXIT.
+           EXIT.
+
+       2700-GRAVAR-REJEITADO.
+           MOVE CARTAO-NUMERO TO REJ-NUMERO
+           MOVE CARTAO-NOME TO REJ-NOME
+           MOVE CARTAO-VALOR TO REJ-VALOR
+           MOVE CARTAO-STATUS TO REJ-STATUS
+           MOVE WS-MOTIVO-REJEICAO TO REJ-MOTIVO
+           WRITE REJEITADO-REGISTRO
+       2700-EXIT.
+           EXIT.
+
+      *    Acumula a transacao APROVADO em ACUMULO-MENSAL para o
+      *    extrato mensal gerado por CARTAO-EXTRATO.
+       2800-GRAVAR-ACUMULADO.
+           MOVE CARTAO-NUMERO TO ACUM-NUMERO
+           MOVE WS-DATA-PROCESSAMENTO TO ACUM-DATA
+           MOVE CARTAO-VALOR TO ACUM-VALOR
+           WRITE ACUM-REGISTRO
+       2800-EXIT.
+           EXIT.
+
+      *    Extrato delimitado por virgula da transacao APROVADO, para
+      *    a carga do GL. CARTAO-NUMERO e CARTAO-VALOR ja sao numericos
+      *    de largura fixa, sem necessidade de delimitador entre eles
+      *    alem da virgula; a data de processamento fecha o registro.
+       2810-GRAVAR-GL.
+           MOVE SPACES TO GL-REGISTRO
+           STRING CARTAO-NUMERO ',' CARTAO-VALOR ','
+               WS-DATA-PROCESSAMENTO
+               DELIMITED BY SIZE INTO GL-REGISTRO
+           WRITE GL-REGISTRO
+       2810-EXIT.
+           EXIT.
+
+      *    Mantem os contadores e somas usados na linha de trailer
+      *    gravada por 9100-GRAVAR-TRAILER ao final do processamento.
+       2400-ACUMULAR-TOTAIS.
+           IF PROCESSADO-STATUS = 'APROVADO'
+               ADD 1 TO WS-QTD-APROVADOS
+               ADD CARTAO-VALOR TO WS-VALOR-APROVADOS
+           ELSE
+               ADD 1 TO WS-QTD-REJEITADOS
+               ADD CARTAO-VALOR TO WS-VALOR-REJEITADOS
+           END-IF
+       2400-EXIT.
+           EXIT.
+
+      *    Grava um checkpoint a cada WS-INTERVALO-CHECKPOINT registros
+      *    lidos, para permitir restart caso a execucao seja
+      *    interrompida antes do fim de CARTAO-INFILE.
+       2500-VERIFICAR-CHECKPOINT.
+           DIVIDE WS-QTD-LIDOS BY WS-INTERVALO-CHECKPOINT
+               GIVING WS-CKPT-QUOCIENTE REMAINDER WS-CKPT-RESTO
+           IF WS-CKPT-RESTO = 0
+               PERFORM 2510-GRAVAR-CHECKPOINT THRU 2510-EXIT
+           END-IF
+       2500-EXIT.
+           EXIT.
+
+       2510-GRAVAR-CHECKPOINT.
+           MOVE CARTAO-NUMERO TO CKPT-ULTIMO-NUMERO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REGISTRO
+           CLOSE CHECKPOINT-FILE
+       2510-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           PERFORM 9100-GRAVAR-TRAILER THRU 9100-EXIT
+           PERFORM 9200-LIMPAR-CHECKPOINT THRU 9200-EXIT
            CLOSE CARTAO-INFILE
+           CLOSE CARTAO-LIMITES
+           CLOSE CARTAO-CADASTRO
            CLOSE RELATORIO-OUTFILE
-           STOP RUN.
\ No newline at end of file
+           CLOSE EXCECAO-OUTFILE
+           CLOSE CARTOES-REJEITADOS
+           CLOSE SUSPENSA-OUTFILE
+           CLOSE ACUMULO-MENSAL
+           CLOSE CARTOES-GL
+       9000-EXIT.
+           EXIT.
+
+      *    Execucao chegou ao fim normal de CARTAO-INFILE: zera o
+      *    checkpoint para que a proxima execucao comece do inicio.
+       9200-LIMPAR-CHECKPOINT.
+           MOVE 0 TO CKPT-ULTIMO-NUMERO
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REGISTRO
+           CLOSE CHECKPOINT-FILE
+       9200-EXIT.
+           EXIT.
+
+      *    Trailer de controle para conferencia diaria: total de
+      *    registros lidos pelo loop normal (que deve bater com
+      *    APROVADOS + REJEITADOS + SUSPENSOS + EXCECOES), os totais
+      *    de aprovados/rejeitados, os desvios para suspensa/excecao
+      *    e, se a execucao passou por restart, quantos registros
+      *    foram pulados por ja terem sido processados antes. Gravado
+      *    como as tres ultimas linhas de RELATORIO-OUTFILE, cada uma
+      *    no mesmo registro de 80 bytes (RELATORIO-REGISTRO) usado
+      *    pelas linhas de detalhe - a lista de totais nao cabe numa
+      *    unica linha de 80 bytes, e um segundo 01 mais largo sob o
+      *    mesmo FD faria o GnuCOBOL tratar o arquivo inteiro como
+      *    registro de tamanho variavel, com um cabecalho binario na
+      *    frente de toda linha. ON OVERFLOW garante que um campo
+      *    adicionado no futuro que nao caiba mais numa destas linhas
+      *    pare a execucao em vez de truncar o trailer silenciosamente.
+       9100-GRAVAR-TRAILER.
+           MOVE SPACES TO RELATORIO-REGISTRO
+           STRING 'TRAILER1' ' '
+               'LIDOS=' WS-QTD-LIDOS ' '
+               'APROVADOS=' WS-QTD-APROVADOS ' '
+               'VLR-APROVADOS=' WS-VALOR-APROVADOS
+               DELIMITED BY SIZE INTO RELATORIO-REGISTRO
+               ON OVERFLOW
+                   DISPLAY 'CARTAO-BATCH: TRAILER EXCEDEU O TAMANHO '
+                       'DO REGISTRO - EXECUCAO ABORTADA'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-STRING
+           WRITE RELATORIO-REGISTRO
+
+           MOVE SPACES TO RELATORIO-REGISTRO
+           STRING 'TRAILER2' ' '
+               'REJEITADOS=' WS-QTD-REJEITADOS ' '
+               'VLR-REJEITADOS=' WS-VALOR-REJEITADOS ' '
+               'SUSPENSOS=' WS-QTD-SUSPENSOS
+               DELIMITED BY SIZE INTO RELATORIO-REGISTRO
+               ON OVERFLOW
+                   DISPLAY 'CARTAO-BATCH: TRAILER EXCEDEU O TAMANHO '
+                       'DO REGISTRO - EXECUCAO ABORTADA'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-STRING
+           WRITE RELATORIO-REGISTRO
+
+           MOVE SPACES TO RELATORIO-REGISTRO
+           STRING 'TRAILER3' ' '
+               'EXCECOES=' WS-QTD-EXCECOES ' '
+               'RESTART=' WS-QTD-RESTART
+               DELIMITED BY SIZE INTO RELATORIO-REGISTRO
+               ON OVERFLOW
+                   DISPLAY 'CARTAO-BATCH: TRAILER EXCEDEU O TAMANHO '
+                       'DO REGISTRO - EXECUCAO ABORTADA'
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-STRING
+           WRITE RELATORIO-REGISTRO
+       9100-EXIT.
+           EXIT.
