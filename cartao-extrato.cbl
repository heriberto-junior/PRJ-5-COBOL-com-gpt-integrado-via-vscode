@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARTAO-EXTRATO.
+
+      *    Extrato mensal por cartao, a partir das transacoes APROVADO
+      *    acumuladas pelas execucoes diarias de CARTAO-BATCH em
+      *    ACUMULO-MENSAL (cartoes.acumulado). Ordena o acumulo por
+      *    cartao/data e grava um extrato com cada transacao e o
+      *    saldo corrente, seguido do total do cartao.
+      *
+      *    ACUMULO-MENSAL e zerado ao final de uma execucao bem
+      *    sucedida (9000-FINALIZAR), para que cada ciclo de
+      *    faturamento comece vazio - sem isso o proximo extrato
+      *    reprocessaria tambem as transacoes de ciclos ja
+      *    faturados.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACUMULO-MENSAL ASSIGN TO 'cartoes.acumulado'.
+           SELECT ACUMULO-ORDENADO ASSIGN TO 'cartoes.acumulado.ord'.
+           SELECT ACUM-WORK ASSIGN TO 'cartoes.acumulado.wrk'.
+           SELECT EXTRATO-OUTFILE ASSIGN TO 'extratos.txt'.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACUMULO-MENSAL.
+       01  ACUM-REGISTRO.
+           05 ACUM-NUMERO       PIC 9(5).
+           05 ACUM-DATA         PIC 9(8).
+           05 ACUM-VALOR        PIC 9(6).
+
+      *    Copia do acumulo ordenada por cartao e data, produzida pelo
+      *    SORT em 0000-MAINLINE.
+       FD  ACUMULO-ORDENADO.
+       01  ORD-REGISTRO.
+           05 ORD-NUMERO        PIC 9(5).
+           05 ORD-DATA          PIC 9(8).
+           05 ORD-VALOR         PIC 9(6).
+
+       SD  ACUM-WORK.
+       01  WORK-REGISTRO.
+           05 WORK-NUMERO       PIC 9(5).
+           05 WORK-DATA         PIC 9(8).
+           05 WORK-VALOR        PIC 9(6).
+
+       FD  EXTRATO-OUTFILE.
+       01  EXTRATO-REGISTRO     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIM-ORDENADO      PIC X VALUE 'N'.
+           88 FIM-ORDENADO-SIM      VALUE 'S'.
+       01  WS-PRIMEIRO-REGISTRO PIC X VALUE 'S'.
+           88 PRIMEIRO-REGISTRO     VALUE 'S'.
+       01  WS-CARTAO-ATUAL       PIC 9(5) VALUE 0.
+       01  WS-TOTAL-CARTAO       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           SORT ACUM-WORK
+               ON ASCENDING KEY WORK-NUMERO WORK-DATA
+               USING ACUMULO-MENSAL
+               GIVING ACUMULO-ORDENADO
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+           PERFORM 2000-PROCESSAR-LINHA THRU 2000-EXIT
+               UNTIL FIM-ORDENADO-SIM
+           PERFORM 9000-FINALIZAR THRU 9000-EXIT
+           STOP RUN.
+
+       1000-INICIALIZAR.
+           OPEN INPUT ACUMULO-ORDENADO
+           OPEN OUTPUT EXTRATO-OUTFILE
+       1000-EXIT.
+           EXIT.
+
+       2000-PROCESSAR-LINHA.
+           READ ACUMULO-ORDENADO
+               AT END
+                   MOVE 'S' TO WS-FIM-ORDENADO
+               NOT AT END
+                   PERFORM 2100-TRATAR-QUEBRA-CARTAO THRU 2100-EXIT
+                   PERFORM 2200-GRAVAR-TRANSACAO THRU 2200-EXIT
+           END-READ
+       2000-EXIT.
+           EXIT.
+
+      *    Inicia um novo extrato sempre que o cartao muda (ou no
+      *    primeiro registro do acumulo), fechando o extrato anterior
+      *    com o total acumulado.
+       2100-TRATAR-QUEBRA-CARTAO.
+           IF PRIMEIRO-REGISTRO
+               MOVE 'N' TO WS-PRIMEIRO-REGISTRO
+               MOVE ORD-NUMERO TO WS-CARTAO-ATUAL
+               PERFORM 2110-GRAVAR-CABECALHO THRU 2110-EXIT
+           ELSE
+               IF ORD-NUMERO NOT = WS-CARTAO-ATUAL
+                   PERFORM 2900-GRAVAR-TOTAL-CARTAO THRU 2900-EXIT
+                   MOVE ORD-NUMERO TO WS-CARTAO-ATUAL
+                   MOVE 0 TO WS-TOTAL-CARTAO
+                   PERFORM 2110-GRAVAR-CABECALHO THRU 2110-EXIT
+               END-IF
+           END-IF
+       2100-EXIT.
+           EXIT.
+
+       2110-GRAVAR-CABECALHO.
+           MOVE SPACES TO EXTRATO-REGISTRO
+           STRING 'EXTRATO CARTAO=' ORD-NUMERO
+               DELIMITED BY SIZE INTO EXTRATO-REGISTRO
+           WRITE EXTRATO-REGISTRO
+       2110-EXIT.
+           EXIT.
+
+       2200-GRAVAR-TRANSACAO.
+           ADD ORD-VALOR TO WS-TOTAL-CARTAO
+           MOVE SPACES TO EXTRATO-REGISTRO
+           STRING '  DATA=' ORD-DATA
+               ' VALOR=' ORD-VALOR
+               ' SALDO=' WS-TOTAL-CARTAO
+               DELIMITED BY SIZE INTO EXTRATO-REGISTRO
+           WRITE EXTRATO-REGISTRO
+       2200-EXIT.
+           EXIT.
+
+       2900-GRAVAR-TOTAL-CARTAO.
+           MOVE SPACES TO EXTRATO-REGISTRO
+           STRING '  TOTAL CARTAO=' WS-CARTAO-ATUAL
+               ' VALOR=' WS-TOTAL-CARTAO
+               DELIMITED BY SIZE INTO EXTRATO-REGISTRO
+           WRITE EXTRATO-REGISTRO
+       2900-EXIT.
+           EXIT.
+
+       9000-FINALIZAR.
+           IF NOT PRIMEIRO-REGISTRO
+               PERFORM 2900-GRAVAR-TOTAL-CARTAO THRU 2900-EXIT
+           END-IF
+           CLOSE ACUMULO-ORDENADO
+           CLOSE EXTRATO-OUTFILE
+           PERFORM 9100-ZERAR-ACUMULO THRU 9100-EXIT
+       9000-EXIT.
+           EXIT.
+
+      *    Extrato gravado com sucesso: limpa ACUMULO-MENSAL para que
+      *    o proximo ciclo de faturamento comece do zero em vez de
+      *    acumular transacoes de ciclos ja faturados.
+       9100-ZERAR-ACUMULO.
+           OPEN OUTPUT ACUMULO-MENSAL
+           CLOSE ACUMULO-MENSAL
+       9100-EXIT.
+           EXIT.
